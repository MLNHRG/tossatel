@@ -0,0 +1,13 @@
+      *----------------------------------------------------------------
+      *    CAMPOS DE FECHA Y HORA DE SISTEMA DE USO GENERAL
+      *----------------------------------------------------------------
+       01  FECHA-SISTEMA.
+           02  FEC-SIS-AA        PIC 9(4).
+           02  FEC-SIS-MM        PIC 9(2).
+           02  FEC-SIS-DD        PIC 9(2).
+       01  FECHA-SIS-AAAAMMDD REDEFINES FECHA-SISTEMA PIC 9(8).
+       01  HORA-SISTEMA.
+           02  HOR-SIS-HH        PIC 9(2).
+           02  HOR-SIS-MM        PIC 9(2).
+           02  HOR-SIS-SS        PIC 9(2).
+           02  HOR-SIS-CC        PIC 9(2).
