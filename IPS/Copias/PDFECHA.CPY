@@ -0,0 +1,5 @@
+      *----------------------------------------------------------------
+      *    TOMA FECHA Y HORA DE SISTEMA AL INICIO DEL PROCESO
+      *----------------------------------------------------------------
+           ACCEPT FECHA-SISTEMA FROM DATE YYYYMMDD.
+           ACCEPT HORA-SISTEMA FROM TIME.
