@@ -14,6 +14,11 @@
            SELECT MAEACT ASSIGN MAEACT.
            SELECT VIALIDAD ASSIGN VIALID.
            SELECT ARCHLIS ASSIGN ARCHLIS.
+           SELECT CTLTOT ASSIGN CTLTOT
+               FILE STATUS IS WS-CTLTOT-STATUS.
+           SELECT EXCCOD ASSIGN EXCCOD.
+           SELECT CHECKPT ASSIGN CHECKPT.
+           SELECT ARCHCSV ASSIGN ARCHCSV.
        DATA DIVISION.                                                       001
        FILE SECTION.                                                        001
        FD  MAESTRO                                                          001
@@ -37,10 +42,78 @@
            DATA RECORD IS REG-VIAL.                                         002
        01  REG-VIAL   PIC X(140).                                           002
        FD  ARCHLIS                                                          001
-           RECORD 118                                                       002
+           RECORD 119                                                       010
            LABEL RECORD STANDARD                                            002
            DATA RECORD IS REG-LIS.                                          002
-       01  REG-LIS    PIC X(118).                                           002
+       01  REG-LIS    PIC X(119).                                           010
+      *    ARCHIVO DE TOTALES DE CONTROL DE LA LIQUIDACION (UNA LINEA      009
+      *    POR CORRIDA) PARA RECONCILIAR LEIDOS VS. GRABADOS               009
+       FD  CTLTOT                                                           009
+           RECORD 89                                                        009
+           LABEL RECORD STANDARD                                            009
+           DATA RECORD IS REG-CTL.                                          009
+       01  REG-CTL.                                                         009
+           02 CTL-FECHA         PIC 9(8).                                   009
+           02 CTL-LEIDO-M       PIC 9(8).                                   009
+           02 CTL-T-GRABA       PIC 9(8).                                   009
+           02 CTL-TOT01         PIC 9(8).                                   009
+           02 CTL-TOT02         PIC 9(8).                                   009
+           02 CTL-TOT01G        PIC 9(8).                                   009
+           02 CTL-TOT02G        PIC 9(8).                                   009
+           02 CTL-T-VIALIDAD    PIC 9(8).                                   009
+           02 CTL-T-BONIFIC     PIC 9(8).                                   009
+           02 CTL-T-BON-2R      PIC 9(8).                                   009
+           02 CTL-ELI-ADI       PIC 9(8).                                   009
+      *    'S' SI ESTA CORRIDA SE REINICIO DESDE UN CHECKPOINT; TODOS       012
+      *    LOS CONTADORES DE ESTE REGISTRO (INCLUIDO TOT01/TOT02/.../       014
+      *    ELI-ADI, RESTAURADOS DESDE EL CHECKPOINT JUNTO CON LEIDO-M/      014
+      *    T-GRABA) CUBREN LA CORRIDA COMPLETA, NO SOLO EL TRAMO            014
+      *    POSTERIOR AL REINICIO. BLANCO EN CORRIDA NORMAL.                 012
+           02 CTL-REINICIO       PIC X.                                     012
+      *    ARCHIVO DE EXCEPCIONES: CODIGOS DE CARGO NO CONSIDERADOS,      009
+      *    DESBORDES DE LA TABLA REGIS Y DIFERENCIAS DE IMPORTE          010
+      *    SUPERIORES AL UMBRAL, IDENTIFICADOS POR EXC-TIPO              009
+       FD  EXCCOD                                                           009
+           RECORD 72                                                        010
+           LABEL RECORD STANDARD                                            009
+           DATA RECORD IS REG-EXC.                                          009
+       01  REG-EXC.                                                         009
+           02 EXC-TIPO          PIC XX.                                     009
+           02 EXC-LEGAJO        PIC X(10).                                  009
+           02 EXC-APYN          PIC X(27).                                  009
+           02 EXC-CODIGO        PIC X(16).                                  009
+           02 EXC-FECHA         PIC X(6).                                   009
+           02 EXC-DIFERENCIA    PIC S9(9)V99.                               010
+      *    ARCHIVO DE CHECKPOINT PARA REINICIO DEL MATCH-MERGE           009
+      *    MAESTRO/HISCAR (SE GRABA UN PUNTO CADA CHK-INTERVALO LEIDOS)   009
+       FD  CHECKPT                                                          009
+           RECORD 88                                                        014
+           LABEL RECORD STANDARD                                            009
+           DATA RECORD IS REG-CHK.                                          009
+       01  REG-CHK.                                                         009
+           02 CHK-LEIDO-M       PIC 9(8).                                   009
+           02 CHK-LEIDO-H       PIC 9(8).                                   009
+           02 CHK-T-GRABA       PIC 9(8).                                   009
+      *    A PARTIR DE ACA SE CHECKPOINTEAN EL RESTO DE LOS CONTADORES     014
+      *    DE CERRAR/GRABA-CTLTOT, PARA QUE UNA CORRIDA REINICIADA         014
+      *    PRODUZCA LOS MISMOS TOTALES ACUMULADOS QUE UNA CORRIDA          014
+      *    COMPLETA SIN REINICIO (NO SOLO EL TRAMO POSTERIOR AL PUNTO      014
+      *    DE REINICIO).                                                   014
+           02 CHK-TOT01         PIC 9(8).                                   014
+           02 CHK-TOT02         PIC 9(8).                                   014
+           02 CHK-TOT01G        PIC 9(8).                                   014
+           02 CHK-TOT02G        PIC 9(8).                                   014
+           02 CHK-T-VIALIDAD    PIC 9(8).                                   014
+           02 CHK-T-BONIFIC     PIC 9(8).                                   014
+           02 CHK-T-BON-2R      PIC 9(8).                                   014
+           02 CHK-ELI-ADI       PIC 9(8).                                   014
+      *    MISMO CONTENIDO QUE ARCHLIS, EN FORMATO DELIMITADO POR '|'     009
+      *    PARA CARGAR DIRECTAMENTE EN UNA PLANILLA DE CALCULO            009
+       FD  ARCHCSV                                                          009
+           RECORD 200                                                       009
+           LABEL RECORD STANDARD                                            009
+           DATA RECORD IS REG-CSV-REC.                                      009
+       01  REG-CSV-REC PIC X(200).                                          009
        WORKING-STORAGE SECTION.                                             001
            COPY WSFECHA.CPY.
        77  LEIDO-M           PIC 9(8) VALUE ZEROS.
@@ -63,6 +136,18 @@
        77  NUM-SEC           PIC 9(6)     VALUE ZEROS.                      009
        77  MASC1             PIC ZZZ.ZZ9,99.
        77  MASC2             PIC ZZZ.ZZ9,99.
+       77  CHK-INTERVALO     PIC 9(6)  VALUE 500.                           009
+       77  FIN-CHK           PIC XX    VALUE 'NO'.                          009
+       77  KCHK              PIC 9(8)  VALUE ZEROS.                         009
+       77  KCHK2             PIC 9(8)  VALUE ZEROS.                         009
+       77  WS-CTLTOT-STATUS  PIC XX    VALUE SPACES.                        013
+       77  WS-HUBO-CHK       PIC X     VALUE 'N'.                            014
+      *    'S' SI EL SUBPROGRAMA LLAMADO INTENTO CARGAR VEC-LIQ MAS      013
+      *    ALLA DE SU PROPIA TABLA (P.EJ. REGISTRO OCCURS 15 EN          013
+      *    GMAEDEFPA); GMAEBASE1 LO REGISTRA COMO EXCEPCION 'TD'.        013
+       77  FLAG-DESBORDE-SUB PIC X     VALUE SPACE.                         015
+       77  UMBRAL-DIFE-DEF   PIC 9(7)  VALUE 1000.                          010
+       77  UMBRAL-DIFE-USO   PIC 9(7)  VALUE ZEROS.                         010
        01  PARAM.
            02 INDICA-RETRO  PIC X.
            02 FECHA-LIQ.
@@ -72,6 +157,9 @@
            02 TIPO-LIQ          PIC X(2).
            02 TITU-PARAM        PIC X(68).
            02 SACA-PLANI        PIC X.
+           02 REINICIO          PIC X.                                      009
+           02 UMBRAL-DIFE       PIC 9(7).                                   010
+           02 MODO-SIMULA       PIC X.                                      011
       *
       *      DISE�O DE MAESTRO DESEMPAQUETADO                               007
       *                                                                     007
@@ -239,6 +327,16 @@
            02 X-CODIGO     PIC X(20).                                       029
            02 X-OBSER      PIC XX.                                          029
            02 X-SI-LETRA   PIC X.                                           029
+           02 X-FLAG-DIF   PIC X.                                           010
+      *
+      *    EDICION DE IMPORTES PARA LA EXPORTACION CSV                    009
+       01  REG-CSV-ED.                                                      009
+           02 ED-IMPOR1    PIC -(9)9,99.                                    009
+           02 ED-IMPOR2    PIC -(9)9,99.                                    009
+           02 ED-IMPOR3    PIC -(9)9,99.                                    009
+           02 ED-IMPOR4    PIC -(9)9,99.                                    009
+           02 ED-DIFE      PIC -(8)9,99.                                    009
+       01  REG-CSV PIC X(200).                                              009
       *
        01  CLAVE-MAE-AUX.
            02 CLAVE1        PIC X(12).
@@ -248,17 +346,58 @@
            02 H-CLAVE2      PIC X(6).
        PROCEDURE DIVISION.                                                  043
            COPY PDFECHA.CPY.
-           OPEN INPUT MAESTRO HISCAR
-                OUTPUT VIALIDAD MAEACT ARCHLIS.
      **
+      *    EL PARAMETRO SE LEE Y VALIDA ANTES DE ABRIR NINGUN ARCHIVO
+      *    DE SALIDA: UN PARAMETRO MAL CARGADO NO DEBE TOCAR MAEACT NI
+      *    VIALIDAD, Y UN RETORNO ANORMAL NO DEBE DEJAR NADA ABIERTO
+      *    QUE HAYA QUE CERRAR.
            ACCEPT PARAM.
            IF INDICA-RETRO = 'M' OR 'R' OR 'A' OR 'C'
-              THEN NEXT SENTENCE                   
+              THEN NEXT SENTENCE
               ELSE DISPLAY ' *** ERROR *** INDICAR M (MES) O'
                                    ' R (RETROACTIVO '
-                           GO TO CERRAR.
+                           GO TO ERROR-PARAM.
+     **
+           IF UMBRAL-DIFE NUMERIC AND UMBRAL-DIFE > ZEROS
+              THEN MOVE UMBRAL-DIFE     TO UMBRAL-DIFE-USO
+              ELSE MOVE UMBRAL-DIFE-DEF TO UMBRAL-DIFE-USO.
+     **
+           OPEN INPUT MAESTRO HISCAR.
+           MOVE 'N' TO WS-HUBO-CHK.
+           IF REINICIO = 'S'
+              THEN PERFORM CHK-DETECTA THRU FIN-CHK-DETECTA.
+     **
+      *    SI HAY UN CHECKPOINT DE UNA CORRIDA ANTERIOR INTERRUMPIDA
+      *    (WS-HUBO-CHK = 'S'), LOS ARCHIVOS DE SALIDA SE ABREN EXTEND
+      *    PARA CONSERVAR LO YA GENERADO ANTES DEL CORTE - ABRIRLOS
+      *    OUTPUT LOS TRUNCARIA Y EL REINICIO PERDERIA TODO LO
+      *    PRODUCIDO ANTES DEL PUNTO DE CHECKPOINT.
+           IF WS-HUBO-CHK = 'S'
+              THEN OPEN EXTEND ARCHLIS EXCCOD ARCHCSV
+              ELSE OPEN OUTPUT ARCHLIS EXCCOD ARCHCSV.
+           IF MODO-SIMULA = 'S'
+              THEN DISPLAY ' *** MODO SIMULACION: MAEACT Y VIALIDAD NO'
+                            ' SE ABREN PARA ESCRITURA ***'
+              ELSE IF WS-HUBO-CHK = 'S'
+                      THEN OPEN EXTEND MAEACT VIALIDAD
+                      ELSE OPEN OUTPUT MAEACT VIALIDAD.
+           PERFORM ABRE-CTLTOT THRU FIN-ABRE-CTLTOT.
+      *    EL ENCABEZADO DEL CSV SE ESCRIBE UNA SOLA VEZ, AL PRINCIPIO
+      *    DE LA PRIMERA CORRIDA; UN REINICIO QUE AGREGA AL FINAL DE UN
+      *    ARCHCSV YA EMPEZADO NO DEBE VOLVER A ESCRIBIRLO EN EL MEDIO.
+           IF WS-HUBO-CHK = 'N'
+              THEN MOVE 'CONC|SEC|BENEF|APYN|REL|FECHA|IMPOR1|IMPOR2|IMPOR3|
+      -    'IMPOR4|DIFERENCIA|CODIGO|OBSER|DIF-GRANDE' TO REG-CSV
+                   WRITE REG-CSV-REC FROM REG-CSV.
      **
-           PERFORM LEE-HISCAR THRU FIN-LEE-HISCAR.
+           IF WS-HUBO-CHK = 'S'
+              THEN PERFORM CHK-RESTAURA THRU FIN-CHK-RESTAURA
+              ELSE OPEN OUTPUT CHECKPT
+                   PERFORM LEE-HISCAR THRU FIN-LEE-HISCAR.
+           IF REINICIO = 'S' AND WS-HUBO-CHK = 'N'
+              THEN DISPLAY ' *** REINICIO SOLICITADO PERO NO HAY'
+                           ' CHECKPOINT PREVIO - SE INICIA CORRIDA'
+                           ' NORMAL ***'.
            DISPLAY ' ***************************************'.
            DISPLAY ' *** TRABAJANDO CON FECHA DE HISCAR ****' H-FECHA.
            DISPLAY ' ***************************************'.
@@ -266,20 +405,121 @@
            PERFORM LEE-MAESTRO THRU FIN-LEE-MAESTRO.
      **
            PERFORM PROCESO THRU FIN-PROCESO UNTIL FIN-MAE = 'SI'.
+           GO TO CERRAR.
+       ERROR-PARAM.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+     **
+      *    REINICIO: SE CONSULTA CHECKPT ANTES DE ABRIR LOS ARCHIVOS DE
+      *    SALIDA, PARA SABER SI HAY UN PUNTO DE CHECKPOINT DE UNA
+      *    CORRIDA ANTERIOR INTERRUMPIDA (WS-HUBO-CHK) Y ASI DECIDIR SI
+      *    ESOS ARCHIVOS SE ABREN EXTEND O OUTPUT.
+       CHK-DETECTA.
+           MOVE ZEROS TO REG-CHK.
+           OPEN INPUT CHECKPT.
+           MOVE 'NO' TO FIN-CHK.
+           PERFORM UNTIL FIN-CHK = 'SI'
+               READ CHECKPT INTO REG-CHK
+                   AT END MOVE 'SI' TO FIN-CHK
+                   NOT AT END MOVE 'S' TO WS-HUBO-CHK
+               END-READ
+           END-PERFORM.
+           CLOSE CHECKPT.
+       FIN-CHK-DETECTA. EXIT.
+      *    HABIENDO CONFIRMADO QUE HAY CHECKPOINT (WS-HUBO-CHK = 'S'),
+      *    SE RESTAURAN LOS CONTADORES Y SE REPOSICIONAN MAESTRO E
+      *    HISCAR RELEYENDO (Y DESCARTANDO) LOS REGISTROS YA PROCESADOS
+      *    EN LA CORRIDA ANTERIOR - AMBOS SON SECUENCIALES, NO HAY
+      *    CLAVE POR LA QUE REPOSICIONAR DIRECTAMENTE.
+       CHK-RESTAURA.
+           OPEN EXTEND CHECKPT.
+           MOVE CHK-LEIDO-M    TO LEIDO-M.
+           MOVE CHK-T-GRABA    TO T-GRABA.
+           MOVE CHK-TOT01      TO TOT01.
+           MOVE CHK-TOT02      TO TOT02.
+           MOVE CHK-TOT01G     TO TOT01G.
+           MOVE CHK-TOT02G     TO TOT02G.
+           MOVE CHK-T-VIALIDAD TO T-VIALIDAD.
+           MOVE CHK-T-BONIFIC  TO T-BONIFIC.
+           MOVE CHK-T-BON-2R   TO T-BON-2R.
+           MOVE CHK-ELI-ADI    TO ELI-ADI.
+           PERFORM SALTA-MAESTRO THRU FIN-SALTA-MAESTRO
+               VARYING KCHK2 FROM 1 BY 1 UNTIL KCHK2 > CHK-LEIDO-M.
+           PERFORM LEE-HISCAR THRU FIN-LEE-HISCAR
+               VARYING KCHK FROM 1 BY 1 UNTIL KCHK > CHK-LEIDO-H.
+           DISPLAY ' *** REINICIO DESDE CHECKPOINT - REGS.'
+                   ' MAESTRO YA PROCESADOS: ' CHK-LEIDO-M
+                   ' LEIDO-H: ' CHK-LEIDO-H.
+       FIN-CHK-RESTAURA. EXIT.
+      *    RELEE Y DESCARTA UN REGISTRO DE MAESTRO YA PROCESADO EN LA
+      *    CORRIDA ANTERIOR, PARA REPOSICIONAR EL ARCHIVO SECUENCIAL.
+       SALTA-MAESTRO.
+           READ MAESTRO INTO REG-LIQ AT END MOVE 'SI' TO FIN-MAE.
+       FIN-SALTA-MAESTRO. EXIT.
        CERRAR.
+           IF MODO-SIMULA = 'S'
+              THEN DISPLAY ' *** MODO SIMULACION: NO SE GRABO MAEACT NI'
+                            ' VIALIDAD - TOTALES SOLO INFORMATIVOS ***'.
            DISPLAY ' ******  TOTALES DE CONTROL PROGRAMA GMAEBASE ****'.
            DISPLAY ' TOTAL REG. LEIDOS LIQUIDACION : ' LEIDO-M.
            DISPLAY ' TOTAL REG. GRABADOS           : ' T-GRABA.
-           DISPLAY ' TOTAL REG.LEI 01 BLANCO          : ' TOT01.   
-           DISPLAY ' TOTAL REG.LEI 02 BLANCO          : ' TOT02.   
-           DISPLAY ' TOTAL REG.GRA 01 BLANCO          : ' TOT01G.   
-           DISPLAY ' TOTAL REG.GRA 02 BLANCO          : ' TOT02G.   
+           DISPLAY ' TOTAL REG.LEI 01 BLANCO          : ' TOT01.
+           DISPLAY ' TOTAL REG.LEI 02 BLANCO          : ' TOT02.
+           DISPLAY ' TOTAL REG.GRA 01 BLANCO          : ' TOT01G.
+           DISPLAY ' TOTAL REG.GRA 02 BLANCO          : ' TOT02G.
            DISPLAY ' TOTAL REG. VIALIDAD           : ' T-VIALIDAD.
            DISPLAY ' TOTAL REG. BONIFICACIONES     : ' T-BONIFIC.
            DISPLAY ' TOTAL REG. 2R                 : ' T-BON-2R.
            DISPLAY ' TOTAL REG. ADICIO. ELIMINDS   : ' ELI-ADI.
-           CLOSE MAESTRO  MAEACT ARCHLIS VIALIDAD HISCAR.
+           PERFORM GRABA-CTLTOT THRU FIN-GRABA-CTLTOT.
+           IF MODO-SIMULA = 'S'
+              THEN CLOSE MAESTRO ARCHLIS HISCAR CTLTOT EXCCOD
+                         CHECKPT ARCHCSV
+              ELSE CLOSE MAESTRO MAEACT ARCHLIS VIALIDAD HISCAR CTLTOT
+                         EXCCOD CHECKPT ARCHCSV.
            STOP RUN.
+       GRABA-CTLTOT.
+           MOVE FECHA-SIS-AAAAMMDD TO CTL-FECHA.
+           MOVE LEIDO-M     TO CTL-LEIDO-M.
+           MOVE T-GRABA     TO CTL-T-GRABA.
+           MOVE TOT01       TO CTL-TOT01.
+           MOVE TOT02       TO CTL-TOT02.
+           MOVE TOT01G      TO CTL-TOT01G.
+           MOVE TOT02G      TO CTL-TOT02G.
+           MOVE T-VIALIDAD  TO CTL-T-VIALIDAD.
+           MOVE T-BONIFIC   TO CTL-T-BONIFIC.
+           MOVE T-BON-2R    TO CTL-T-BON-2R.
+           MOVE ELI-ADI     TO CTL-ELI-ADI.
+           MOVE REINICIO    TO CTL-REINICIO.
+           WRITE REG-CTL.
+       FIN-GRABA-CTLTOT. EXIT.
+      *    CTLTOT ES UN ARCHIVO PERMANENTE (UNA LINEA POR CORRIDA, NO SE
+      *    TRUNCA); SE ABRE EXTEND PARA AGREGAR AL FINAL DE LO YA
+      *    ACUMULADO EN CORRIDAS ANTERIORES, SALVO LA PRIMERA VEZ QUE
+      *    CORRE EL PROGRAMA Y EL ARCHIVO TODAVIA NO EXISTE (STATUS 35).
+       ABRE-CTLTOT.
+           OPEN EXTEND CTLTOT.
+           IF WS-CTLTOT-STATUS = '35'
+              THEN OPEN OUTPUT CTLTOT.
+       FIN-ABRE-CTLTOT. EXIT.
+      *    EL CHECKPOINT SE GRABA DESDE LEER, UNA VEZ QUE EL REGISTRO
+      *    DE MAESTRO YA TERMINO DE PASAR POR PROCESO (MATCH CONTRA
+      *    HISCAR, BUSCA-CODIGO Y GRABA) - NO DESDE LEE-MAESTRO, PARA
+      *    NO DEJAR MARCADO COMO "PROCESADO" UN REGISTRO RECIEN LEIDO.
+       GRABA-CHECKPOINT.
+           MOVE LEIDO-M     TO CHK-LEIDO-M.
+           MOVE LEIDO-H     TO CHK-LEIDO-H.
+           MOVE T-GRABA     TO CHK-T-GRABA.
+           MOVE TOT01       TO CHK-TOT01.
+           MOVE TOT02       TO CHK-TOT02.
+           MOVE TOT01G      TO CHK-TOT01G.
+           MOVE TOT02G      TO CHK-TOT02G.
+           MOVE T-VIALIDAD  TO CHK-T-VIALIDAD.
+           MOVE T-BONIFIC   TO CHK-T-BONIFIC.
+           MOVE T-BON-2R    TO CHK-T-BON-2R.
+           MOVE ELI-ADI     TO CHK-ELI-ADI.
+           WRITE REG-CHK.
+       FIN-GRABA-CHECKPOINT. EXIT.
        PROCESO.
            MOVE SPACES TO ESTRU X-OBSER MARCA-MAS.
            MOVE ZEROS TO IMPO-HAB-MUN IMPO-ANT-MUN.
@@ -326,7 +566,11 @@
       *
            PERFORM GRABA THRU FIN-GRABA VARYING I FROM 1 BY 1
             UNTIL I > 20 OR REGIS (I) = SPACES.
+           IF REGIS (20) NOT = SPACES
+              THEN PERFORM TABLA-DESBORDADA THRU FIN-TABLA-DESBORDADA.
        LEER.
+           IF FUNCTION MOD (LEIDO-M, CHK-INTERVALO) = ZERO
+              THEN PERFORM GRABA-CHECKPOINT THRU FIN-GRABA-CHECKPOINT.
            PERFORM LEE-MAESTRO THRU FIN-LEE-MAESTRO.
        FIN-PROCESO. EXIT.
        LEE-MAESTRO.
@@ -369,10 +613,14 @@
            CALL 'GMAEFERRO' USING PARAM REG-LIQ REG-HISC ESTRU            
                                      MARCA-MAS
               ELSE
-           IF POS-1-2 = 'FD' AND FECHA-LIQ > '201003' 
+           IF POS-1-2 = 'FD' AND FECHA-LIQ > '201003'
               THEN
-           CALL 'GMAEDEFP' USING PARAM REG-LIQ REG-HISC ESTRU            
-                                     MARCA-MAS
+           MOVE SPACE TO FLAG-DESBORDE-SUB
+           CALL 'GMAEDEFP' USING PARAM REG-LIQ REG-HISC ESTRU
+                                     MARCA-MAS FLAG-DESBORDE-SUB
+           IF FLAG-DESBORDE-SUB = 'S'
+              THEN PERFORM TABLA-DESBORDADA THRU FIN-TABLA-DESBORDADA
+              END-IF
               ELSE
            IF POS-1-2 = 'F0' AND FECHA-LIQ > '201303' 
               THEN
@@ -508,7 +756,14 @@
               ELSE
             DISPLAY '******  CODIGO DE CARGO NO CONSIDERADO  *******'
                   NRO ' ' APYN ' ' CODIGO ' ' CODIGO2
-           CALL 'GMAENOCODI' USING PARAM REG-LIQ REG-HISC ESTRU             
+           MOVE 'CC'    TO EXC-TIPO
+           MOVE NRO     TO EXC-LEGAJO
+           MOVE APYN    TO EXC-APYN
+           MOVE CODIGO  TO EXC-CODIGO
+           MOVE FECHA-LIQ TO EXC-FECHA
+           MOVE ZEROS   TO EXC-DIFERENCIA
+           WRITE REG-EXC
+           CALL 'GMAENOCODI' USING PARAM REG-LIQ REG-HISC ESTRU
                                            MARCA-MAS.
        FIN-BUSCA-CODIGO. EXIT.
        IMPRIME.
@@ -534,8 +789,65 @@
                    COMPUTE DIFERENCIA = (A-HABER (I) + A-ANTIG (I)) -
                                 (HABER + ANTIG).
            MOVE DIFERENCIA    TO X-DIFE.
+           IF FUNCTION ABS (DIFERENCIA) > UMBRAL-DIFE-USO
+              THEN MOVE '*' TO X-FLAG-DIF
+                   PERFORM MARCA-DIFE-GRANDE THRU FIN-MARCA-DIFE-GRANDE
+              ELSE MOVE ' ' TO X-FLAG-DIF.
            WRITE REG-LIS FROM REG-IMP-AUX.
+           PERFORM GENERA-CSV THRU FIN-GENERA-CSV.
        FIN-IMPRIME. EXIT.
+      *    DIFERENCIA DE IMPORTE POR ENCIMA DEL UMBRAL CONFIGURADO:
+      *    SE REGISTRA COMO EXCEPCION PARA QUE EL OPERADOR LA REVISE,
+      *    EN VEZ DE QUE QUEDE MEZCLADA ENTRE TODOS LOS DEMAS REGISTROS.
+       MARCA-DIFE-GRANDE.
+           MOVE 'DG'        TO EXC-TIPO
+           MOVE NRO         TO EXC-LEGAJO
+           MOVE APYN        TO EXC-APYN
+           MOVE CODIGO      TO EXC-CODIGO
+           MOVE FECHA-LIQ   TO EXC-FECHA
+           MOVE DIFERENCIA  TO EXC-DIFERENCIA
+           WRITE REG-EXC.
+       FIN-MARCA-DIFE-GRANDE. EXIT.
+      *    MISMA INFORMACION DE IMPRIME, EN UNA LINEA DELIMITADA POR
+      *    "|" PARA SU CARGA EN PLANILLAS. SE USA "|" Y NO "," PORQUE
+      *    DECIMAL-POINT IS COMMA HACE QUE LOS IMPORTES SE EDITEN CON
+      *    COMA DECIMAL.
+       GENERA-CSV.
+           MOVE X-IMPOR1 TO ED-IMPOR1.
+           MOVE X-IMPOR2 TO ED-IMPOR2.
+           MOVE X-IMPOR3 TO ED-IMPOR3.
+           MOVE X-IMPOR4 TO ED-IMPOR4.
+           MOVE X-DIFE   TO ED-DIFE.
+           STRING X-CONC         DELIMITED BY SIZE
+                  '|'           DELIMITED BY SIZE
+                  X-SEC         DELIMITED BY SIZE
+                  '|'           DELIMITED BY SIZE
+                  X-BENEF       DELIMITED BY SIZE
+                  '|'           DELIMITED BY SIZE
+                  X-APYN1       DELIMITED BY SIZE
+                  '|'           DELIMITED BY SIZE
+                  X-REL         DELIMITED BY SIZE
+                  '|'           DELIMITED BY SIZE
+                  X-FECH        DELIMITED BY SIZE
+                  '|'           DELIMITED BY SIZE
+                  ED-IMPOR1     DELIMITED BY SIZE
+                  '|'           DELIMITED BY SIZE
+                  ED-IMPOR2     DELIMITED BY SIZE
+                  '|'           DELIMITED BY SIZE
+                  ED-IMPOR3     DELIMITED BY SIZE
+                  '|'           DELIMITED BY SIZE
+                  ED-IMPOR4     DELIMITED BY SIZE
+                  '|'           DELIMITED BY SIZE
+                  ED-DIFE       DELIMITED BY SIZE
+                  '|'           DELIMITED BY SIZE
+                  X-CODIGO      DELIMITED BY SIZE
+                  '|'           DELIMITED BY SIZE
+                  X-OBSER       DELIMITED BY SIZE
+                  '|'           DELIMITED BY SIZE
+                  X-FLAG-DIF    DELIMITED BY SIZE
+             INTO REG-CSV.
+           WRITE REG-CSV-REC FROM REG-CSV.
+       FIN-GENERA-CSV. EXIT.
        GRABA.
 *********para  registros agregdos para calculo de vialidad
             IF A-SI-ES-VIAL (I) = 'I'
@@ -556,16 +868,19 @@
               ELSE ADD  1 TO   T-BONIFIC.
            IF A-SI-ES-VIAL (I) = '3' OR 'V'
      ***      THEN IF INDICA-RETRO = 'M'
-                      THEN WRITE REG-VIAL FROM REGIS (I)
+                      THEN IF MODO-SIMULA NOT = 'S'
+                              THEN WRITE REG-VIAL FROM REGIS (I)
+                           END-IF
                            ADD 1 TO T-VIALIDAD
                            GO TO FIN-GRABA.
      ***
-           IF MARCA-MAS = '1' OR '5'      
+           IF MARCA-MAS = '1' OR '5'
               THEN  MOVE '*' TO A-POS-140 (I).
      ***
      ****  DISPLAY REGIS (I).
      ***
-           WRITE REG-ACT FROM REGIS (I).
+           IF MODO-SIMULA NOT = 'S'
+              THEN WRITE REG-ACT FROM REGIS (I).
            IF A-CONC (I) = '01' AND A-EME (I) = ' '
                         THEN ADD 1 TO TOT01G
                         ELSE
@@ -573,13 +888,31 @@
                         THEN ADD 1 TO TOT02G.
            ADD 1 TO T-GRABA.
        FIN-GRABA. EXIT.
+      *    LA TABLA REGIS/REGISTRO QUEDO COMPLETA (20 POSICIONES):        009
+      *    ALGUN SUBPROGRAMA PUDO HABER INTENTADO CARGAR MAS LINEAS       009
+      *    DE LAS QUE ENTRAN Y SE PERDIERON SIN AVISO.                    009
+       TABLA-DESBORDADA.
+           DISPLAY '******  TABLA DE REGISTROS DESBORDADA  *******'
+                 NRO ' ' APYN ' ' CODIGO.
+           MOVE 'TD'    TO EXC-TIPO
+           MOVE NRO     TO EXC-LEGAJO
+           MOVE APYN    TO EXC-APYN
+           MOVE CODIGO  TO EXC-CODIGO
+           MOVE FECHA-LIQ TO EXC-FECHA
+           MOVE ZEROS   TO EXC-DIFERENCIA
+           WRITE REG-EXC.
+       FIN-TABLA-DESBORDADA. EXIT.
        GRABA-CONC-02.
            IF INDICA-RETRO = 'R'
               THEN MOVE NUM-SEC TO A-NRO-SEC (1).
            IF A-SI-ES-VIAL (1) = '3' OR 'V'
-              THEN WRITE REG-VIAL FROM REGIS (1)
+              THEN IF MODO-SIMULA NOT = 'S'
+                      THEN WRITE REG-VIAL FROM REGIS (1)
+                   END-IF
                    ADD 1 TO T-VIALIDAD
-              ELSE WRITE REG-ACT FROM REGIS (1)
+              ELSE IF MODO-SIMULA NOT = 'S'
+                      THEN WRITE REG-ACT FROM REGIS (1)
+                   END-IF
                    ADD 1 TO T-GRABA.
            IF A-CONC (1) = '01' AND A-EME (1) = ' '
                         THEN ADD 1 TO TOT01G
