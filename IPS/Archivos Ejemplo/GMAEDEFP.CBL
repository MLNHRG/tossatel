@@ -132,13 +132,28 @@
            02  FILLER  PIC X(10) VALUE '22 Y 00000'.                      
            02  FILLER  PIC X(10) VALUE '23 Z 00000'.                      
        01  T-LETRAS-2DO REDEFINES TABLA-LETRAS-2DO.
-           02  LETRAX2 OCCURS 23.       
+           02  LETRAX2 OCCURS 23.
                03  ANIOSX2      PIC 99.
                03  F            PIC X.
                03  LETRA2       PIC X.
                03  F            PIC X.
                03  LETRA-PORC2  PIC 9(3)V99.
       ***
+      ***  PORCENTAJE DE BONIFICACION SOBRE GASTOS DE REPRESENTACION,
+      ***  VIGENTE A PARTIR DE LA FECHA INDICADA (AAAAMM) Y HASTA LA
+      ***  PROXIMA FECHA DE LA TABLA.
+       01  TABLA-GTOS-REP.
+           02  FILLER  PIC X(10) VALUE '201203 020'.
+           02  FILLER  PIC X(10) VALUE '201403 040'.
+           02  FILLER  PIC X(10) VALUE '201501 050'.
+           02  FILLER  PIC X(10) VALUE '201503 060'.
+           02  FILLER  PIC X(10) VALUE '201508 070'.
+       01  T-GTOS-REP REDEFINES TABLA-GTOS-REP.
+           02  GTOS-REP-ENTRY OCCURS 5.
+               03  GTOS-FECHA   PIC X(6).
+               03  F            PIC X.
+               03  GTOS-PORC    PIC 9V99.
+      ***
 
      ***********************************************                                   
 
@@ -373,10 +388,14 @@
       *
        01  MASI.
            02 MARCA-MASI   PIC 9.
+      *    'S' SI SE INTENTO CARGAR REGISTRO (OCCURS 15) MAS ALLA DE      013
+      *    SU LIMITE; GMAEBASE1 LO REPORTA COMO EXCEPCION 'TD' EN EXCCOD. 013
+       77  FLAG-DESBORDE-SUB  PIC X.                                        015
 
-       PROCEDURE DIVISION  USING REG-PARAM REG-MAE REG-AUX VEC-LIQ MASI.    043
+       PROCEDURE DIVISION  USING REG-PARAM REG-MAE REG-AUX VEC-LIQ MASI
+                                  FLAG-DESBORDE-SUB.                        013
            COPY PDFECHA.CPY.
-           MOVE SPACES TO VEC-LIQ MASI.
+           MOVE SPACES TO VEC-LIQ MASI FLAG-DESBORDE-SUB.
       * MASIVO POR GRUPO PENSIONARIO CON P ************
            IF SEC2 = 'P'
               THEN  MOVE 1 TO MARCA-MASI
@@ -418,7 +437,17 @@
        CERRAR.
            GOBACK.
 
+      *    I SE REINICIA EN 0 UNA SOLA VEZ POR INVOCACION Y SUBE COMO
+      *    MAXIMO A 2 (UNA VEZ ACA, UNA VEZ MAS EN CARGAR VIA GTOS-REP),
+      *    MUY POR DEBAJO DEL LIMITE DE REGISTRO (OCCURS 15); LA GUARDA
+      *    QUEDA COMO PROTECCION SI ALGUN DIA CAMBIA LA FORMA EN QUE SE
+      *    LLAMA A ESTOS PARRAFOS.
        CALCULA-ANTIGUEDAD.
+           IF I >= 15
+              THEN DISPLAY '******  TABLA REGISTRO DESBORDADA GMAEDEFPA'
+                            ' *******' NRO
+                   MOVE 'S' TO FLAG-DESBORDE-SUB
+                   GO TO CALCULA-ANTIGUEDAD-X.
            ADD 1 TO I.
            MOVE REG-MAE TO REGISTRO (I).
            MOVE ZEROS   TO A-IOMA (I) A-HABER (I) A-ANTIG (I).
@@ -521,24 +550,16 @@
             EXIT.
 
 
-       GTOS-REP.                        
+       GTOS-REP.
            IF FECHA-MES < '201204' THEN GO TO GTOS-REP-X.
-           IF POS-5 NOT = 'J' THEN GO TO GTOS-REP-X.                     
+           IF POS-5 NOT = 'J' THEN GO TO GTOS-REP-X.
            IF POS-3-4 = '50' THEN GO TO GTOS-REP-X.
-           IF FECHA-MES > '201508'                  
-              THEN COMPUTE BONIFIC = A-HABER (1) * 0.7 
-              ELSE                                 
-           IF FECHA-MES > '201503'                  
-              THEN COMPUTE BONIFIC = A-HABER (1) * 0.6 
-              ELSE                                 
-           IF FECHA-MES > '201501'                  
-              THEN COMPUTE BONIFIC = A-HABER (1) * 0.5 
-              ELSE                                 
-           IF FECHA-MES > '201403'                  
-              THEN COMPUTE BONIFIC = A-HABER (1) * 0.4 
-              ELSE                                 
-           IF FECHA-MES > '201203'                  
-              THEN COMPUTE BONIFIC = A-HABER (1) * 0.2. 
+           PERFORM VARYING K FROM 5 BY -1 UNTIL K < 1
+               IF FECHA-MES > GTOS-FECHA (K)
+                  THEN COMPUTE BONIFIC = A-HABER (1) * GTOS-PORC (K)
+                       EXIT PERFORM
+               END-IF
+           END-PERFORM.
            COMPUTE ANTIGBON = BONIFIC * PORCANT.
            MOVE '*FD-GASTOS' TO LEYENDA.
            MOVE 'SI' TO BON-20.
@@ -547,7 +568,12 @@
 
 
        CARGAR.
-           IF BONIFIC NOT > ZEROS THEN GO TO CARGA1.     
+           IF BONIFIC NOT > ZEROS THEN GO TO CARGA1.
+           IF I >= 15
+              THEN DISPLAY '******  TABLA REGISTRO DESBORDADA GMAEDEFPA'
+                            ' *******' NRO
+                   MOVE 'S' TO FLAG-DESBORDE-SUB
+                   GO TO CARGA1.
            ADD 1 TO I.
            MOVE REG-MAE TO REGISTRO (I).
            MOVE ZEROS TO  A-IOMA (I).               
