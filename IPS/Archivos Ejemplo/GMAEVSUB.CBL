@@ -0,0 +1,134 @@
+       IDENTIFICATION DIVISION.                                         000
+       PROGRAM-ID. 'GMAEVSUB1'.                                         000
+       AUTHOR. 'SISTEMAS  08/08/26'                                     000
+      *REMARKS.'INFORME DE SUBTOTALES POR SECTOR DEL ARCHIVO DE'.       000
+      *REMARKS.'VIALIDAD GENERADO POR GMAEBASE1'.                       000
+       ENVIRONMENT DIVISION.                                            000
+       CONFIGURATION SECTION.                                           000
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.                                            001
+       FILE-CONTROL.                                                    001
+           SELECT VIALIDAD ASSIGN VIALID.
+           SELECT SUBVIAL  ASSIGN SUBVIAL.
+       DATA DIVISION.                                                   001
+       FILE SECTION.                                                    001
+      *    MISMO LAYOUT DE REGIS/REG-VIAL QUE GRABA GMAEBASE1 (140
+      *    POSICIONES); SOLO SE NOMBRAN LOS CAMPOS QUE EL SUBTOTAL
+      *    NECESITA, EL RESTO QUEDA COMO FILLER.
+       FD  VIALIDAD                                                     001
+           RECORD 140                                                   002
+           LABEL RECORD IS STANDARD                                     002
+           DATA RECORD IS REG-VIAL.                                     002
+       01  REG-VIAL.                                                    002
+           02 V-MARCA        PIC X.
+           02 V-CONC         PIC XX.
+           02 V-SEC.
+              03 V-SEC1      PIC X.
+              03 V-SEC2      PIC X.
+           02 V-NRO          PIC X(10).
+           02 FILLER         PIC X.
+           02 V-APYN         PIC X(27).
+           02 FILLER         PIC X(4).
+           02 V-HABER        PIC S9(9)V99.
+           02 FILLER         PIC X(82).
+      *    ARCHIVO DE SUBTOTALES POR SECTOR + TOTAL GENERAL
+       FD  SUBVIAL                                                      001
+           RECORD 80                                                    002
+           LABEL RECORD IS STANDARD                                     002
+           DATA RECORD IS REG-SUB-REC.                                  002
+       01  REG-SUB-REC PIC X(80).                                       002
+       WORKING-STORAGE SECTION.                                         001
+       77  FIN-VIAL          PIC XX VALUE 'NO'.
+       77  W                 PIC 99 VALUE ZEROS.
+       77  SUB-TOPE          PIC 99 VALUE ZEROS.
+       77  ENCONTRADO        PIC X  VALUE 'N'.
+       77  TOTAL-CANT        PIC 9(7)       VALUE ZEROS.
+       77  TOTAL-IMPORTE     PIC S9(11)V99  VALUE ZEROS.
+      ***  TABLA DE ACUMULACION POR SECTOR (CARGA DINAMICA, NO
+      ***  REQUIERE QUE VIALIDAD VENGA ORDENADO POR SECTOR)
+       01  TABLA-SUB.
+           02 SUB-ENTRY OCCURS 50.
+              03 SUB-SEC      PIC XX.
+              03 SUB-CANT     PIC 9(7).
+              03 SUB-IMPORTE  PIC S9(11)V99.
+       01  REG-SUB-ED.
+           02 ED-SUB-CANT     PIC ZZZZZZ9.
+           02 ED-SUB-IMPORTE  PIC -(10)9,99.
+       01  REG-SUB PIC X(80).
+       PROCEDURE DIVISION.                                              043
+           OPEN INPUT VIALIDAD OUTPUT SUBVIAL.
+           MOVE SPACES TO REG-SUB.
+           STRING ' INFORME DE SUBTOTALES DE VIALIDAD POR SECTOR'
+             DELIMITED BY SIZE INTO REG-SUB.
+           WRITE REG-SUB-REC FROM REG-SUB.
+           MOVE SPACES TO REG-SUB.
+           WRITE REG-SUB-REC FROM REG-SUB.
+      **
+           PERFORM LEE-VIALIDAD THRU FIN-LEE-VIALIDAD.
+           PERFORM PROCESO-VIAL THRU FIN-PROCESO-VIAL
+                   UNTIL FIN-VIAL = 'SI'.
+      **
+           PERFORM IMPRIME-SUBTOTAL THRU FIN-IMPRIME-SUBTOTAL
+                   VARYING W FROM 1 BY 1 UNTIL W > SUB-TOPE.
+           PERFORM IMPRIME-TOTAL-GRAL THRU FIN-IMPRIME-TOTAL-GRAL.
+           CLOSE VIALIDAD SUBVIAL.
+           STOP RUN.
+       LEE-VIALIDAD.
+           READ VIALIDAD AT END MOVE 'SI' TO FIN-VIAL.
+       FIN-LEE-VIALIDAD. EXIT.
+       PROCESO-VIAL.
+           PERFORM ACUMULA-SECTOR THRU FIN-ACUMULA-SECTOR.
+           ADD 1        TO TOTAL-CANT.
+           ADD V-HABER  TO TOTAL-IMPORTE.
+           PERFORM LEE-VIALIDAD THRU FIN-LEE-VIALIDAD.
+       FIN-PROCESO-VIAL. EXIT.
+       ACUMULA-SECTOR.
+           MOVE 'N' TO ENCONTRADO.
+           PERFORM VARYING W FROM 1 BY 1 UNTIL W > SUB-TOPE
+               IF SUB-SEC (W) = V-SEC
+                  THEN ADD 1       TO SUB-CANT (W)
+                       ADD V-HABER TO SUB-IMPORTE (W)
+                       MOVE 'S'    TO ENCONTRADO
+               END-IF
+           END-PERFORM.
+           IF ENCONTRADO = 'N'
+              THEN IF SUB-TOPE >= 50
+                      THEN PERFORM TABLA-DESBORDADA-VIAL
+                              THRU FIN-TABLA-DESBORDADA-VIAL
+                      ELSE ADD 1        TO SUB-TOPE
+                           MOVE V-SEC    TO SUB-SEC (SUB-TOPE)
+                           MOVE 1        TO SUB-CANT (SUB-TOPE)
+                           MOVE V-HABER  TO SUB-IMPORTE (SUB-TOPE).
+       FIN-ACUMULA-SECTOR. EXIT.
+      *    LA TABLA TABLA-SUB QUEDO COMPLETA (50 SECTORES): UN SECTOR
+      *    NUEVO NO ENTRO Y SU SUBTOTAL NO SE REFLEJA EN EL INFORME.
+       TABLA-DESBORDADA-VIAL.
+           DISPLAY '******  TABLA DE SECTORES DESBORDADA  *******'
+                 ' SECTOR ' V-SEC ' NRO ' V-NRO.
+       FIN-TABLA-DESBORDADA-VIAL. EXIT.
+       IMPRIME-SUBTOTAL.
+           MOVE SUB-CANT (W)    TO ED-SUB-CANT.
+           MOVE SUB-IMPORTE (W) TO ED-SUB-IMPORTE.
+           MOVE SPACES TO REG-SUB.
+           STRING ' SECTOR '      DELIMITED BY SIZE
+                  SUB-SEC (W)     DELIMITED BY SIZE
+                  '   CANTIDAD: ' DELIMITED BY SIZE
+                  ED-SUB-CANT     DELIMITED BY SIZE
+                  '   IMPORTE: '  DELIMITED BY SIZE
+                  ED-SUB-IMPORTE  DELIMITED BY SIZE
+             INTO REG-SUB.
+           WRITE REG-SUB-REC FROM REG-SUB.
+       FIN-IMPRIME-SUBTOTAL. EXIT.
+       IMPRIME-TOTAL-GRAL.
+           MOVE SPACES TO REG-SUB.
+           WRITE REG-SUB-REC FROM REG-SUB.
+           MOVE TOTAL-CANT    TO ED-SUB-CANT.
+           MOVE TOTAL-IMPORTE TO ED-SUB-IMPORTE.
+           MOVE SPACES TO REG-SUB.
+           STRING ' TOTAL GENERAL   CANTIDAD: ' DELIMITED BY SIZE
+                  ED-SUB-CANT                   DELIMITED BY SIZE
+                  '   IMPORTE: '                 DELIMITED BY SIZE
+                  ED-SUB-IMPORTE                 DELIMITED BY SIZE
+             INTO REG-SUB.
+           WRITE REG-SUB-REC FROM REG-SUB.
+       FIN-IMPRIME-TOTAL-GRAL. EXIT.
